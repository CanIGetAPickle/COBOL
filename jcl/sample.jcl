@@ -0,0 +1,21 @@
+//SAMPLE   JOB (ACCTNO),'SHOP SIGN-ON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* SHOP TERMINAL SIGN-ON.  SAMPLE GREETS THE OPERATOR, LOGS THE *
+//* SIGN-ON TO SIGNLOG, AND CALLS SAMPLE-MENU SO THE OPERATOR    *
+//* CAN QUEUE A PART NUMBER LOOKED UP ON PART-MASTER ONTO        *
+//* PARTFILE FOR THE NEXT OVERNIGHT CIRCLE-MATH RUN (SEE         *
+//* CIRCLEMAT JCL).  RUN THIS AT SIGN-ON EACH SHIFT, NOT AS PART *
+//* OF THE OVERNIGHT STREAM.                                     *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=SAMPLE
+//STEPLIB  DD DSN=PROD.CIRCLEMAT.LOADLIB,DISP=SHR
+//SIGNLOG  DD DSN=PROD.CIRCLEMAT.SIGNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//PARTMSTR DD DSN=PROD.CIRCLEMAT.PARTMSTR,DISP=SHR
+//PARTFILE DD DSN=PROD.CIRCLEMAT.PARTFILE,DISP=SHR
+//SYSIN    DD *
+//SYSOUT   DD SYSOUT=*
+//*
