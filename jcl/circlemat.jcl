@@ -0,0 +1,77 @@
+//CIRCMAT  JOB (ACCTNO),'CIRCLE MATH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* OVERNIGHT RUN OF CIRCLE-MATH AGAINST THE PART FILE.          *
+//* STEP010 COMPUTES CIRCUMFERENCE/AREA/WEIGHT/COST FOR EVERY    *
+//*         PART ON PARTFILE AND LOGS BAD RADIUS ENTRIES TO      *
+//*         REJFILE.  CIRCLE-MATH SETS RETURN-CODE = 4 WHEN ANY  *
+//*         RECORDS WERE REJECTED.                               *
+//* STEP020 ONLY RUNS WHEN STEP010 COMES BACK NON-ZERO, AND      *
+//*         FLAGS THE RUN FOR OPERATIONS TO REVIEW.              *
+//* CHKPFILE CARRIES THE LAST CHECKPOINT FROM A PRIOR ABENDED    *
+//*         RUN -- IF STEP010 ABENDS, RESUBMIT THIS SAME JOB     *
+//*         AND CIRCLE-MATH PICKS UP PAST THE LAST PART LOGGED   *
+//*         THERE INSTEAD OF STARTING PARTFILE OVER.             *
+//* STEP015 RUNS CIRCLE-TOTALS TO BALANCE THE EXTRACT CIRCLE-    *
+//*         MATH JUST WROTE, PLUS ANY REJECTS ON REJFILE,        *
+//*         AGAINST THE EXPECTED RECORD COUNT ON HDRFILE, FOR    *
+//*         SIGN-OFF BEFORE THE NUMBERS ARE USED FOR BILLING OR  *
+//*         MATERIAL DRAW.  IT IS SKIPPED WHEN STEP010 CAME BACK *
+//*         16 -- PART-MASTER-FILE NEVER OPENED, SO XTRFILE WAS  *
+//*         NEVER WRITTEN THIS RUN AND A TOTALS REPORT WOULD     *
+//*         JUST BE BALANCING LEFTOVERS FROM A PRIOR RUN.        *
+//* PARTMSTR IS THE INDEXED PART-MASTER FILE CIRCLE-MATH LOOKS   *
+//*         UP AGAINST WHEN A PARTFILE TRANSACTION WAS QUEUED    *
+//*         BY THE SAMPLE-MENU PART LOOKUP INSTEAD OF BEING      *
+//*         KEYED IN BY HAND.                                    *
+//* RPTFILE/XTRFILE/REJFILE ARE PRE-ALLOCATED AND KEPT ON        *
+//*         (MOD,CATLG,CATLG) RATHER THAN (NEW,CATLG,DELETE) --  *
+//*         ON A RESTART CIRCLE-MATH EXTENDS THESE INSTEAD OF    *
+//*         RECOMPUTING ALREADY-REPORTED PARTS, SO AN ABEND      *
+//*         PARTWAY THROUGH THE RUN MUST NOT DELETE THEM.        *
+//* CHKPFILE AND TOTFILE ARE ALSO KEPT ON (MOD,CATLG,CATLG/KEEP) *
+//*         RATHER THAN (OLD,KEEP) OR (NEW,CATLG,DELETE) -- BOTH *
+//*         DATASETS ARE ALREADY CATALOGED AFTER THE FIRST NIGHT *
+//*         OF RUNS, SO NEITHER OLD (WHICH FAILS ALLOCATION ON   *
+//*         THE VERY FIRST SUBMISSION) NOR NEW (WHICH ABENDS ON  *
+//*         EVERY SUBMISSION AFTER THE FIRST) WILL WORK NIGHT    *
+//*         AFTER NIGHT.  CIRCLE-MATH/CIRCLE-TOTALS OPEN THESE   *
+//*         THEMSELVES IN THE MODE EACH PROGRAM NEEDS.           *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=CIRCLE-MATH
+//STEPLIB  DD DSN=PROD.CIRCLEMAT.LOADLIB,DISP=SHR
+//PARTFILE DD DSN=PROD.CIRCLEMAT.PARTFILE,DISP=SHR
+//PARTMSTR DD DSN=PROD.CIRCLEMAT.PARTMSTR,DISP=SHR
+//RPTFILE  DD DSN=PROD.CIRCLEMAT.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//XTRFILE  DD DSN=PROD.CIRCLEMAT.ENGXTRCT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.CIRCLEMAT.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPFILE DD DSN=PROD.CIRCLEMAT.CHECKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=13,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=CIRCLE-TOTALS,COND=(16,EQ,STEP010)
+//STEPLIB  DD DSN=PROD.CIRCLEMAT.LOADLIB,DISP=SHR
+//HDRFILE  DD DSN=PROD.CIRCLEMAT.BATCHHDR,DISP=SHR
+//XTRFILE  DD DSN=PROD.CIRCLEMAT.ENGXTRCT,DISP=SHR
+//REJFILE  DD DSN=PROD.CIRCLEMAT.REJECTS,DISP=SHR
+//TOTFILE  DD DSN=PROD.CIRCLEMAT.TOTALS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//REJMSG   DD SYSOUT=*,
+//             DCB=(RECFM=FB,LRECL=80)
+//*
