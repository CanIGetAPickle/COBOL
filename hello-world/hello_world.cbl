@@ -1,11 +1,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SAMPLE as "SAMPLE".
        AUTHOR. DAN SANTOS.
+      ******************************************
+      *  Morning sign-on banner for the shop    *
+      *  terminal.  Greets the operator and     *
+      *  logs the sign-on to SIGNLOG.           *
+      ******************************************
+      * MODIFICATION HISTORY                    *
+      * ---------------------------------------- *
+      * 2026-08-09  DS  Added a sign-on audit   *
+      *                 log so shift questions  *
+      *                 don't rely on memory.   *
+      * 2026-08-09  DS  Chains to SAMPLE-MENU   *
+      *                 so the operator can     *
+      *                 queue a part lookup off *
+      *                 PART-MASTER right from  *
+      *                 sign-on.                *
+      ******************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO SIGNLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUDIT-NAME               PIC X(10).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 AUDIT-DATE                PIC 9(08).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 AUDIT-TIME                PIC 9(08).
+
        WORKING-STORAGE SECTION.
        01 WS-NAME PIC X(10).
+       01 WS-CURRENT-DATE PIC 9(08) VALUE ZEROES.
+       01 WS-CURRENT-TIME PIC 9(08) VALUE ZEROES.
 
 
        PROCEDURE DIVISION.
@@ -15,6 +47,23 @@
            ACCEPT WS-NAME.
            DISPLAY "Hello, ", WS-NAME.
 
+           PERFORM 0002-LOG-SIGNON.
+
+           CALL "SAMPLE-MENU".
+
            STOP RUN.
 
+       0002-LOG-SIGNON.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           MOVE WS-NAME         TO AUDIT-NAME
+           MOVE WS-CURRENT-DATE TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME TO AUDIT-TIME
+
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+
           END PROGRAM SAMPLE.
