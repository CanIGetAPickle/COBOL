@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE-MENU.
+       AUTHOR. DAN SANTOS.
+      ******************************************
+      *  Small menu dispatched from the SAMPLE  *
+      *  sign-on screen.  Lets the operator     *
+      *  pick a part number off PART-MASTER     *
+      *  instead of looking it up on a paper    *
+      *  traveler, and queues it onto PARTFILE  *
+      *  so the next CIRCLE-MATH run pulls the  *
+      *  standard radius and material for that  *
+      *  part automatically.                    *
+      ******************************************
+      * MODIFICATION HISTORY                    *
+      * ---------------------------------------- *
+      * 2026-08-09  DS  Original version.        *
+      * 2026-08-09  DS  Changed STOP RUN to      *
+      *                 GOBACK -- this is a      *
+      *                 called subprogram, not   *
+      *                 the main run unit.       *
+      ******************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PART-MASTER-FILE ASSIGN TO PARTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PART-NUMBER
+               FILE STATUS IS WS-PART-MASTER-STATUS.
+
+           SELECT PART-FILE ASSIGN TO PARTFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PART-MASTER-FILE.
+       COPY "part_master_rec".
+
+       FD  PART-FILE.
+       COPY "part_trans_rec".
+
+       WORKING-STORAGE SECTION.
+        01 WS-MENU-PART-NUMBER         PIC X(06) VALUE SPACES.
+        01 WS-PART-MASTER-STATUS       PIC X(02) VALUE SPACES.
+           88 WS-PART-MASTER-OK             VALUE "00".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "  CIRCLE-MATH PART LOOKUP"
+           DISPLAY "  Enter a part number to queue for the "
+           DISPLAY "  next CIRCLE-MATH run, or blank to exit."
+           DISPLAY "----------------------------------------"
+           DISPLAY "Part number: " WITH NO ADVANCING
+           ACCEPT WS-MENU-PART-NUMBER
+
+           IF WS-MENU-PART-NUMBER NOT = SPACES
+               PERFORM 1000-LOOKUP-AND-QUEUE
+           END-IF
+
+           GOBACK.
+
+       1000-LOOKUP-AND-QUEUE.
+
+           OPEN INPUT PART-MASTER-FILE
+           MOVE WS-MENU-PART-NUMBER TO PM-PART-NUMBER
+           READ PART-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Part " WS-MENU-PART-NUMBER
+                       " is not on PART-MASTER."
+               NOT INVALID KEY
+                   DISPLAY "Found: " PM-DESCRIPTION
+                   PERFORM 2000-QUEUE-TRANSACTION
+           END-READ
+           CLOSE PART-MASTER-FILE.
+
+       2000-QUEUE-TRANSACTION.
+
+           MOVE PM-PART-NUMBER TO PF-PART-NUMBER
+           SET PF-USE-PART-MASTER-YES TO TRUE
+           SET PF-MODE-RADIUS   TO TRUE
+           SET PF-UNIT-INCHES   TO TRUE
+           MOVE ZEROES          TO PF-MEASUREMENT
+           MOVE SPACES          TO PF-MATERIAL-CODE
+           MOVE ZEROES          TO PF-THICKNESS
+           MOVE ZEROES          TO PF-DENSITY
+           MOVE ZEROES          TO PF-COST-PER-POUND
+
+           OPEN EXTEND PART-FILE
+           WRITE PART-REC
+           CLOSE PART-FILE
+
+           DISPLAY "Part " PM-PART-NUMBER
+               " queued for the next CIRCLE-MATH run.".
+
+       END PROGRAM SAMPLE-MENU.
