@@ -2,35 +2,489 @@
        PROGRAM-ID. CIRCLE-MATH.
        AUTHOR. DAN SANTOS.
       ******************************************
-      *  Asks for the radius of a circle and   *
-      *  calculates the area and circumference *
+      *  Reads a file of part number/radius    *
+      *  pairs and calculates the area and     *
+      *  circumference for each part, writing  *
+      *  one result line per part to a report. *
       ******************************************
+      * MODIFICATION HISTORY                    *
+      * ---------------------------------------- *
+      * 2026-08-09  DS  Converted from a single  *
+      *                 interactive ACCEPT to a  *
+      *                 batch run against        *
+      *                 PART-FILE.               *
+      * 2026-08-09  DS  Picked up the CIRCLE-REC *
+      *                 copybook so weight and   *
+      *                 material cost come out   *
+      *                 along with the area.     *
+      * 2026-08-09  DS  Added radius edit checks *
+      *                 ahead of the COMPUTEs,   *
+      *                 with bad records logged  *
+      *                 to REJECT-FILE.          *
+      * 2026-08-09  DS  Set a non-zero RETURN-   *
+      *                 CODE when REJECT-FILE    *
+      *                 picked up any records,   *
+      *                 for the overnight JCL.   *
+      * 2026-08-09  DS  Added checkpoint/restart *
+      *                 so an abend partway      *
+      *                 through PART-FILE does   *
+      *                 not force a full rerun.  *
+      * 2026-08-09  DS  Added a fixed-width      *
+      *                 extract file alongside   *
+      *                 the report for the       *
+      *                 engineering CAD/ERP      *
+      *                 system to pick up.       *
+      * 2026-08-09  DS  PART-FILE now carries an *
+      *                 input-mode flag (radius  *
+      *                 or diameter) and a unit  *
+      *                 code (inches or          *
+      *                 millimeters); both are   *
+      *                 converted to an inches   *
+      *                 radius before the        *
+      *                 COMPUTEs run.            *
+      * 2026-08-09  DS  PART-REC and the new     *
+      *                 PART-MASTER-REC moved to *
+      *                 copybooks.  A PART-FILE  *
+      *                 entry queued through the *
+      *                 SAMPLE-MENU dispatcher   *
+      *                 has its radius and       *
+      *                 material pulled from the *
+      *                 indexed PART-MASTER file *
+      *                 instead of being keyed   *
+      *                 by hand.                 *
+      * 2026-08-09  DS  A restart no longer      *
+      *                 truncates REPORT-FILE/   *
+      *                 REJECT-FILE/EXTRACT-FILE *
+      *                 -- they are opened EXTEND*
+      *                 past the checkpoint so   *
+      *                 the final report stays   *
+      *                 complete.  PART-MASTER-  *
+      *                 FILE's OPEN is now       *
+      *                 status-checked like      *
+      *                 CHECKPOINT-FILE's.       *
+      * 2026-08-09  DS  Checkpoint/restart now   *
+      *                 tracks how many PART-    *
+      *                 FILE records have been   *
+      *                 read, not the last part  *
+      *                 number -- part numbers   *
+      *                 repeat across a day's    *
+      *                 transactions, so a key   *
+      *                 compare could skip       *
+      *                 legitimate records on a  *
+      *                 restart.  PART-FILE is   *
+      *                 also cleared on a clean  *
+      *                 end of file, same as     *
+      *                 CHECKPOINT-FILE, so a    *
+      *                 part already reported    *
+      *                 is not picked up again   *
+      *                 by tomorrow's run.  The  *
+      *                 undersized WEIGHT/COST/  *
+      *                 CIRCUMFERENCE/AREA       *
+      *                 display edits that were  *
+      *                 truncating the report    *
+      *                 are widened to match     *
+      *                 their source fields.     *
+      * 2026-08-09  DS  REPORT-REC widened to    *
+      *                 X(100) -- the report     *
+      *                 line STRING ran to 94    *
+      *                 characters and was being *
+      *                 cut off past column 80,  *
+      *                 losing the cost figure.  *
+      *                 PART-FILE's OPEN is now  *
+      *                 status-checked the same  *
+      *                 way PART-MASTER-FILE's   *
+      *                 is, since it is the      *
+      *                 primary batch input.     *
+      ******************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PART-FILE ASSIGN TO PARTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-FILE-STATUS.
+
+           SELECT PART-MASTER-FILE ASSIGN TO PARTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PART-NUMBER
+               FILE STATUS IS WS-PART-MASTER-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO XTRFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PART-FILE.
+       COPY "part_trans_rec".
+
+       FD  PART-MASTER-FILE.
+       COPY "part_master_rec".
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                  PIC X(100).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC                  PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CK-PART-NUMBER           PIC X(06).
+           05 CK-RECORD-COUNT          PIC 9(07).
+
+       FD  EXTRACT-FILE.
+       COPY "extract_rec".
+
        WORKING-STORAGE SECTION.
         01 WS-CONSTANTS.
            05 WS-PI                    PIC 9V9999999 VALUE 3.1415927.
-        01 WS-CIRCLE.
-           05 WS-RADIUS                PIC 99999V999 VALUE ZEROES.
-           05 WS-CIRCUMFERENCE         PIC 99999V999 VALUE ZEROES.
-           05 WS-AREA                  PIC 99999V999 VALUE ZEROES.
+           05 WS-MM-PER-INCH           PIC 9(02)V99 VALUE 25.40.
+       COPY "circle_rec".
         01 WS-DISPLAY-VALUES.
-           05 WS-DISPLAY-CIRCUMFERENCE PIC ZZ99.999.
-           05 WS-DISPLAY-AREA          PIC ZZ99.999.
-
+           05 WS-DISPLAY-CIRCUMFERENCE PIC Z(4)9.999.
+           05 WS-DISPLAY-AREA          PIC Z(4)9.999.
+           05 WS-DISPLAY-WEIGHT        PIC Z(6)9.999.
+           05 WS-DISPLAY-COST          PIC Z(6)9.99.
+        01 WS-SWITCHES.
+           05 WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88 WS-EOF                    VALUE "Y".
+           05 WS-VALID-SWITCH          PIC X(01) VALUE "Y".
+               88 WS-VALID                  VALUE "Y".
+               88 WS-INVALID                VALUE "N".
+           05 WS-PART-FILE-STATUS      PIC X(02) VALUE SPACES.
+               88 WS-PART-FILE-OK           VALUE "00".
+        01 WS-COUNTERS.
+           05 WS-RECORD-COUNT          PIC 9(07) VALUE ZEROES COMP.
+           05 WS-REJECT-COUNT          PIC 9(07) VALUE ZEROES COMP.
+           05 WS-RECORDS-READ          PIC 9(07) VALUE ZEROES COMP.
+        01 WS-REJECT-INFO.
+           05 WS-REJECT-REASON-CODE    PIC 9(02) VALUE ZEROES.
+               88 WS-REASON-NONNUMERIC      VALUE 10.
+               88 WS-REASON-ZERO            VALUE 20.
+               88 WS-REASON-NEGATIVE         VALUE 30.
+               88 WS-REASON-BAD-MODE         VALUE 40.
+               88 WS-REASON-BAD-UNIT         VALUE 50.
+               88 WS-REASON-NOT-ON-MASTER    VALUE 60.
+           05 WS-REJECT-REASON-TEXT    PIC X(20) VALUE SPACES.
+           05 WS-DISPLAY-REJECT-RADIUS PIC -(5)9.999.
+           05 WS-CONVERTED-MEASUREMENT PIC S9(05)V999 VALUE ZEROES.
+           05 WS-PART-MASTER-STATUS    PIC X(02) VALUE SPACES.
+               88 WS-PART-MASTER-OK         VALUE "00".
+        01 WS-CHECKPOINT-INFO.
+           05 WS-CHECKPOINT-STATUS     PIC X(02) VALUE SPACES.
+               88 WS-CHECKPOINT-OK          VALUE "00".
+           05 WS-CHECKPOINT-EOF-SWITCH PIC X(01) VALUE "N".
+               88 WS-CHECKPOINT-EOF         VALUE "Y".
+           05 WS-RESTART-RECORD-COUNT  PIC 9(07) VALUE ZEROES.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 100 COMP.
+           05 WS-CHECKPOINT-QUOTIENT   PIC 9(07) VALUE ZEROES COMP.
+           05 WS-CHECKPOINT-REMAINDER  PIC 9(05) VALUE ZEROES COMP.
 
        PROCEDURE DIVISION.
-       0100-PERFORM-CALCULATIONS.
+       0000-MAINLINE.
 
-           DISPLAY "Enter the radius: ".
-           ACCEPT WS-RADIUS.
-           COMPUTE WS-CIRCUMFERENCE = 2 * WS-PI *WS-RADIUS.
-           MOVE WS-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE.
-           DISPLAY "Circumference: ", WS-DISPLAY-CIRCUMFERENCE.
-           COMPUTE WS-AREA = WS-PI * WS-RADIUS *WS-RADIUS.
-           MOVE WS-AREA TO WS-DISPLAY-AREA.
-           DISPLAY "         Area: ", WS-DISPLAY-AREA.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PART-FILE
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
 
            STOP RUN.
 
-           END PROGRAM CIRCLE-MATH.
+       1000-INITIALIZE.
+
+           OPEN INPUT  PART-FILE
+           IF NOT WS-PART-FILE-OK
+               DISPLAY "CIRCLE-MATH: PART-FILE DID NOT OPEN, STATUS "
+                   WS-PART-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT  PART-MASTER-FILE
+           IF NOT WS-PART-MASTER-OK
+               DISPLAY "CIRCLE-MATH: PART-MASTER-FILE DID NOT OPEN, "
+                   "STATUS " WS-PART-MASTER-STATUS
+               CLOSE PART-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-READ-RESTART-CHECKPOINT
+
+           PERFORM 1200-OPEN-REPORT-FILES
+
+           OPEN EXTEND CHECKPOINT-FILE
+
+           PERFORM 2100-READ-PART-FILE.
+
+       1200-OPEN-REPORT-FILES.
+
+      *    A RESTART PICKS UP PAST WS-RESTART-RECORD-COUNT WITHOUT
+      *    RECOMPUTING EARLIER RECORDS, SO THE PRIOR REPORT/REJECT/
+      *    EXTRACT LINES FOR THOSE RECORDS MUST SURVIVE -- EXTEND
+      *    RATHER THAN TRUNCATE THEM ON A RESTARTED RUN.
+           IF WS-RESTART-RECORD-COUNT NOT = ZERO
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+       1100-READ-RESTART-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               PERFORM 1110-READ-CHECKPOINT-RECORD
+                   UNTIL WS-CHECKPOINT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1110-READ-CHECKPOINT-RECORD.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CHECKPOINT-EOF TO TRUE
+               NOT AT END
+                   MOVE CK-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+           END-READ.
+
+       2000-PROCESS-PART-FILE.
+
+      *    RESTART SKIPS BY POSITION -- HOW MANY PART-FILE RECORDS
+      *    WERE ALREADY READ AS OF THE LAST CHECKPOINT -- RATHER
+      *    THAN BY PART NUMBER, SINCE THE SAME PART NUMBER CAN
+      *    APPEAR MORE THAN ONCE IN A DAY'S TRANSACTIONS.
+           IF WS-RESTART-RECORD-COUNT NOT = ZERO
+               AND WS-RECORDS-READ NOT > WS-RESTART-RECORD-COUNT
+               CONTINUE
+           ELSE
+               PERFORM 0150-VALIDATE-RADIUS
+               IF WS-VALID
+                   PERFORM 0100-PERFORM-CALCULATIONS
+               ELSE
+                   PERFORM 0190-WRITE-REJECT-LINE
+               END-IF
+               PERFORM 0195-CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM 2100-READ-PART-FILE.
+
+       2100-READ-PART-FILE.
+
+           READ PART-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       0150-VALIDATE-RADIUS.
+
+           SET WS-VALID TO TRUE
+           MOVE ZEROES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+
+           IF PF-USE-PART-MASTER-YES
+               PERFORM 0170-LOOKUP-PART-MASTER
+           ELSE
+               PERFORM 0175-VALIDATE-MANUAL-ENTRY
+           END-IF.
+
+       0170-LOOKUP-PART-MASTER.
+
+           MOVE PF-PART-NUMBER TO PM-PART-NUMBER
+           READ PART-MASTER-FILE
+               INVALID KEY
+                   SET WS-INVALID TO TRUE
+                   SET WS-REASON-NOT-ON-MASTER TO TRUE
+                   MOVE "PART NOT ON PART-MASTER"
+                       TO WS-REJECT-REASON-TEXT
+           END-READ.
+
+       0175-VALIDATE-MANUAL-ENTRY.
+
+           IF NOT PF-MODE-RADIUS AND NOT PF-MODE-DIAMETER
+               SET WS-INVALID TO TRUE
+               SET WS-REASON-BAD-MODE TO TRUE
+               MOVE "INVALID INPUT MODE" TO WS-REJECT-REASON-TEXT
+           ELSE
+               IF NOT PF-UNIT-INCHES AND NOT PF-UNIT-MILLIMETERS
+                   SET WS-INVALID TO TRUE
+                   SET WS-REASON-BAD-UNIT TO TRUE
+                   MOVE "INVALID UNIT CODE" TO WS-REJECT-REASON-TEXT
+               ELSE
+                   IF PF-MEASUREMENT NOT NUMERIC
+                       SET WS-INVALID TO TRUE
+                       SET WS-REASON-NONNUMERIC TO TRUE
+                       MOVE "NON-NUMERIC RADIUS"
+                           TO WS-REJECT-REASON-TEXT
+                   ELSE
+                       IF PF-MEASUREMENT = ZERO
+                           SET WS-INVALID TO TRUE
+                           SET WS-REASON-ZERO TO TRUE
+                           MOVE "ZERO RADIUS" TO WS-REJECT-REASON-TEXT
+                       ELSE
+                           IF PF-MEASUREMENT < ZERO
+                               SET WS-INVALID TO TRUE
+                               SET WS-REASON-NEGATIVE TO TRUE
+                               MOVE "NEGATIVE RADIUS"
+                                   TO WS-REJECT-REASON-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       0100-PERFORM-CALCULATIONS.
+
+           MOVE PF-PART-NUMBER TO CR-PART-NUMBER
+
+           IF PF-USE-PART-MASTER-YES
+               MOVE PM-MATERIAL-CODE   TO CR-MATERIAL-CODE
+               MOVE PM-THICKNESS       TO CR-THICKNESS
+               MOVE PM-DENSITY         TO CR-DENSITY
+               MOVE PM-COST-PER-POUND  TO CR-COST-PER-POUND
+               MOVE PM-STANDARD-RADIUS TO CR-RADIUS
+           ELSE
+               MOVE PF-MATERIAL-CODE  TO CR-MATERIAL-CODE
+               MOVE PF-THICKNESS      TO CR-THICKNESS
+               MOVE PF-DENSITY        TO CR-DENSITY
+               MOVE PF-COST-PER-POUND TO CR-COST-PER-POUND
+               PERFORM 0160-CONVERT-MEASUREMENT-TO-RADIUS
+           END-IF
+
+           COMPUTE CR-CIRCUMFERENCE = 2 * WS-PI * CR-RADIUS
+           MOVE CR-CIRCUMFERENCE TO WS-DISPLAY-CIRCUMFERENCE
+
+           COMPUTE CR-AREA = WS-PI * CR-RADIUS * CR-RADIUS
+           MOVE CR-AREA TO WS-DISPLAY-AREA
+
+           COMPUTE CR-WEIGHT = CR-AREA * CR-THICKNESS * CR-DENSITY
+           MOVE CR-WEIGHT TO WS-DISPLAY-WEIGHT
+
+           COMPUTE CR-COST = CR-WEIGHT * CR-COST-PER-POUND
+           MOVE CR-COST TO WS-DISPLAY-COST
+
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM 0200-WRITE-REPORT-LINE
+           PERFORM 0210-WRITE-EXTRACT-RECORD.
+
+       0160-CONVERT-MEASUREMENT-TO-RADIUS.
+
+           IF PF-UNIT-MILLIMETERS
+               COMPUTE WS-CONVERTED-MEASUREMENT ROUNDED =
+                   PF-MEASUREMENT / WS-MM-PER-INCH
+           ELSE
+               MOVE PF-MEASUREMENT TO WS-CONVERTED-MEASUREMENT
+           END-IF
+
+           IF PF-MODE-DIAMETER
+               COMPUTE CR-RADIUS ROUNDED =
+                   WS-CONVERTED-MEASUREMENT / 2
+           ELSE
+               MOVE WS-CONVERTED-MEASUREMENT TO CR-RADIUS
+           END-IF.
+
+       0210-WRITE-EXTRACT-RECORD.
+
+           MOVE CR-PART-NUMBER   TO EX-PART-NUMBER
+           MOVE CR-RADIUS        TO EX-RADIUS
+           MOVE CR-CIRCUMFERENCE TO EX-CIRCUMFERENCE
+           MOVE CR-AREA          TO EX-AREA
+
+           WRITE EXTRACT-REC.
+
+       0195-CHECKPOINT-IF-DUE.
+
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 0196-WRITE-CHECKPOINT-RECORD
+           END-IF.
+
+       0196-WRITE-CHECKPOINT-RECORD.
+
+           MOVE PF-PART-NUMBER  TO CK-PART-NUMBER
+           MOVE WS-RECORDS-READ TO CK-RECORD-COUNT
+
+           WRITE CHECKPOINT-REC.
+
+       0200-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO REPORT-REC
+           STRING "PART: "      DELIMITED BY SIZE
+                  CR-PART-NUMBER DELIMITED BY SIZE
+                  "  CIRCUMFERENCE: " DELIMITED BY SIZE
+                  WS-DISPLAY-CIRCUMFERENCE DELIMITED BY SIZE
+                  "  AREA: "    DELIMITED BY SIZE
+                  WS-DISPLAY-AREA DELIMITED BY SIZE
+                  "  WEIGHT: "  DELIMITED BY SIZE
+                  WS-DISPLAY-WEIGHT DELIMITED BY SIZE
+                  "  COST: "    DELIMITED BY SIZE
+                  WS-DISPLAY-COST DELIMITED BY SIZE
+               INTO REPORT-REC
+           END-STRING
+
+           WRITE REPORT-REC.
+
+       0190-WRITE-REJECT-LINE.
+
+           MOVE PF-MEASUREMENT TO WS-DISPLAY-REJECT-RADIUS
+           ADD 1 TO WS-REJECT-COUNT
+
+           MOVE SPACES TO REJECT-REC
+           STRING "PART: "      DELIMITED BY SIZE
+                  PF-PART-NUMBER DELIMITED BY SIZE
+                  "  RADIUS: "  DELIMITED BY SIZE
+                  WS-DISPLAY-REJECT-RADIUS DELIMITED BY SIZE
+                  "  REASON CODE: " DELIMITED BY SIZE
+                  WS-REJECT-REASON-CODE DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  WS-REJECT-REASON-TEXT DELIMITED BY SIZE
+               INTO REJECT-REC
+           END-STRING
+
+           WRITE REJECT-REC.
+
+       9000-TERMINATE.
+
+           CLOSE PART-FILE
+           CLOSE PART-MASTER-FILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE CHECKPOINT-FILE
+
+      *    THE RUN REACHED END OF FILE CLEANLY, SO THE CHECKPOINT
+      *    TRAIL NO LONGER APPLIES -- CLEAR IT FOR THE NEXT RUN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+      *    PART-FILE IS A QUEUE, NOT A MASTER -- EVERY TRANSACTION
+      *    ON IT WAS EITHER REPORTED OR REJECTED BY THIS CLEAN RUN,
+      *    SO IT IS CLEARED HERE TOO.  OTHERWISE TOMORROW'S RUN
+      *    WOULD READ FROM THE TOP AND RE-REPORT EVERY PART EVER
+      *    QUEUED SINCE THE FILE WAS CREATED.
+           OPEN OUTPUT PART-FILE
+           CLOSE PART-FILE
+
+           IF WS-REJECT-COUNT > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM CIRCLE-MATH.
