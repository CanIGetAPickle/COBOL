@@ -0,0 +1,15 @@
+      ******************************************
+      *  PART-MASTER-REC                        *
+      *  Standard radius and material for each  *
+      *  round part we cut, keyed by part       *
+      *  number.  Maintained as an indexed      *
+      *  (VSAM KSDS) file.                      *
+      ******************************************
+       01 PART-MASTER-REC.
+           05 PM-PART-NUMBER           PIC X(06).
+           05 PM-DESCRIPTION           PIC X(20).
+           05 PM-MATERIAL-CODE         PIC X(04).
+           05 PM-THICKNESS             PIC 9(03)V999.
+           05 PM-DENSITY               PIC 9(03)V99999.
+           05 PM-COST-PER-POUND        PIC 9(05)V99.
+           05 PM-STANDARD-RADIUS       PIC 9(05)V999.
