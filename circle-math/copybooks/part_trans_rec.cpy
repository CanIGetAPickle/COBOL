@@ -0,0 +1,26 @@
+      ******************************************
+      *  PART-REC                               *
+      *  One CIRCLE-MATH transaction: either a  *
+      *  fully-keyed manual entry (radius or    *
+      *  diameter, inches or millimeters) or a  *
+      *  bare part number queued through the    *
+      *  SAMPLE-MENU dispatcher, which sets     *
+      *  PF-USE-PART-MASTER so CIRCLE-MATH      *
+      *  pulls the standard radius and material *
+      *  from PART-MASTER instead.               *
+      ******************************************
+       01 PART-REC.
+           05 PF-PART-NUMBER           PIC X(06).
+           05 PF-USE-PART-MASTER       PIC X(01).
+               88 PF-USE-PART-MASTER-YES    VALUE "Y".
+           05 PF-INPUT-MODE            PIC X(01).
+               88 PF-MODE-RADIUS            VALUE "R".
+               88 PF-MODE-DIAMETER          VALUE "D".
+           05 PF-UNIT-CODE              PIC X(01).
+               88 PF-UNIT-INCHES            VALUE "I".
+               88 PF-UNIT-MILLIMETERS       VALUE "M".
+           05 PF-MEASUREMENT           PIC S9(05)V999.
+           05 PF-MATERIAL-CODE         PIC X(04).
+           05 PF-THICKNESS             PIC 9(03)V999.
+           05 PF-DENSITY               PIC 9(03)V99999.
+           05 PF-COST-PER-POUND        PIC 9(05)V99.
