@@ -0,0 +1,12 @@
+      ******************************************
+      *  EXTRACT-REC                            *
+      *  One output line per part for the       *
+      *  downstream engineering CAD/ERP         *
+      *  interface -- fixed-width, unedited     *
+      *  numeric fields only.                   *
+      ******************************************
+       01 EXTRACT-REC.
+           05 EX-PART-NUMBER           PIC X(06).
+           05 EX-RADIUS                PIC 9(05)V999.
+           05 EX-CIRCUMFERENCE         PIC 9(05)V999.
+           05 EX-AREA                  PIC 9(05)V999.
