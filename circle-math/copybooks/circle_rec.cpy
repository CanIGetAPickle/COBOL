@@ -0,0 +1,19 @@
+      ******************************************
+      *  CIRCLE-REC                             *
+      *  Shared layout for a round-stock blank: *
+      *  the raw circle dimensions plus the     *
+      *  material facts needed to price and     *
+      *  weigh the blank once the area has      *
+      *  been computed.                         *
+      ******************************************
+       01 CIRCLE-REC.
+           05 CR-PART-NUMBER           PIC X(06).
+           05 CR-MATERIAL-CODE         PIC X(04).
+           05 CR-THICKNESS             PIC 9(03)V999.
+           05 CR-DENSITY               PIC 9(03)V99999.
+           05 CR-COST-PER-POUND        PIC 9(05)V99.
+           05 CR-RADIUS                PIC 9(05)V999.
+           05 CR-CIRCUMFERENCE         PIC 9(05)V999.
+           05 CR-AREA                  PIC 9(05)V999.
+           05 CR-WEIGHT                PIC 9(07)V999.
+           05 CR-COST                  PIC 9(07)V99.
