@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIRCLE-TOTALS.
+       AUTHOR. DAN SANTOS.
+      ******************************************
+      *  Companion control-totals report for   *
+      *  a CIRCLE-MATH batch run.  Reads the    *
+      *  engineering extract CIRCLE-MATH wrote  *
+      *  and balances the actual record count,  *
+      *  total circumference, and total area    *
+      *  against the expected record count on   *
+      *  the batch header card the run was      *
+      *  submitted with.                        *
+      ******************************************
+      * MODIFICATION HISTORY                    *
+      * ---------------------------------------- *
+      * 2026-08-09  DS  Original version.        *
+      * 2026-08-09  DS  Folded REJECT-FILE's     *
+      *                 count into the           *
+      *                 reconciliation -- a      *
+      *                 clean run with expected, *
+      *                 logged rejects should    *
+      *                 balance, not show a      *
+      *                 variance.  Widened the   *
+      *                 record-count display     *
+      *                 fields to match their    *
+      *                 PIC 9(07) sources.       *
+      ******************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEADER-FILE ASSIGN TO HDRFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRACT-FILE ASSIGN TO XTRFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TOTALS-FILE ASSIGN TO TOTFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HEADER-FILE.
+       01  HEADER-REC.
+           05 HD-EXPECTED-COUNT        PIC 9(07).
+
+       FD  EXTRACT-FILE.
+       COPY "extract_rec".
+
+       FD  REJECT-FILE.
+       01  REJECT-REC                  PIC X(80).
+
+       FD  TOTALS-FILE.
+       01  TOTALS-REC                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+        01 WS-SWITCHES.
+           05 WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88 WS-EOF                    VALUE "Y".
+           05 WS-REJECT-EOF-SWITCH     PIC X(01) VALUE "N".
+               88 WS-REJECT-EOF             VALUE "Y".
+        01 WS-COUNTERS.
+           05 WS-ACTUAL-COUNT          PIC 9(07) VALUE ZEROES COMP.
+           05 WS-REJECT-COUNT          PIC 9(07) VALUE ZEROES COMP.
+           05 WS-EXPECTED-COUNT        PIC 9(07) VALUE ZEROES COMP.
+           05 WS-COUNT-VARIANCE        PIC S9(07) VALUE ZEROES COMP.
+        01 WS-ACCUMULATORS.
+           05 WS-TOTAL-CIRCUMFERENCE   PIC 9(09)V999 VALUE ZEROES.
+           05 WS-TOTAL-AREA            PIC 9(09)V999 VALUE ZEROES.
+        01 WS-DISPLAY-VALUES.
+           05 WS-DISPLAY-ACTUAL-COUNT  PIC Z,ZZZ,ZZ9.
+           05 WS-DISPLAY-REJECT-COUNT  PIC Z,ZZZ,ZZ9.
+           05 WS-DISPLAY-EXPECT-COUNT  PIC Z,ZZZ,ZZ9.
+           05 WS-DISPLAY-VARIANCE      PIC -(6)9.
+           05 WS-DISPLAY-TOTAL-CIRC    PIC ZZZ,ZZZ,ZZ9.999.
+           05 WS-DISPLAY-TOTAL-AREA    PIC ZZZ,ZZZ,ZZ9.999.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXTRACT-FILE
+               UNTIL WS-EOF
+           PERFORM 9000-TERMINATE
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+
+           OPEN INPUT HEADER-FILE
+           READ HEADER-FILE
+               AT END
+                   MOVE ZEROES TO HD-EXPECTED-COUNT
+           END-READ
+           MOVE HD-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           CLOSE HEADER-FILE
+
+           PERFORM 1200-COUNT-REJECT-FILE
+
+           OPEN INPUT  EXTRACT-FILE
+           OPEN OUTPUT TOTALS-FILE
+
+           PERFORM 2100-READ-EXTRACT-FILE.
+
+       1200-COUNT-REJECT-FILE.
+
+           OPEN INPUT REJECT-FILE
+           PERFORM 1210-READ-REJECT-FILE
+               UNTIL WS-REJECT-EOF
+           CLOSE REJECT-FILE.
+
+       1210-READ-REJECT-FILE.
+
+           READ REJECT-FILE
+               AT END
+                   SET WS-REJECT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-REJECT-COUNT
+           END-READ.
+
+       2000-PROCESS-EXTRACT-FILE.
+
+           ADD 1 TO WS-ACTUAL-COUNT
+           ADD EX-CIRCUMFERENCE TO WS-TOTAL-CIRCUMFERENCE
+           ADD EX-AREA          TO WS-TOTAL-AREA
+
+           PERFORM 2100-READ-EXTRACT-FILE.
+
+       2100-READ-EXTRACT-FILE.
+
+           READ EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+
+      *    A CLEAN RUN ACCOUNTS FOR EVERY PART-FILE TRANSACTION AS
+      *    EITHER A REPORTED PART (ON EXTRACT-FILE) OR AN EXPECTED,
+      *    LOGGED REJECT (ON REJECT-FILE) -- BOTH COUNT TOWARD THE
+      *    EXPECTED TOTAL, SO A RUN WITH ONLY EXPECTED REJECTS CAN
+      *    STILL BALANCE.
+           COMPUTE WS-COUNT-VARIANCE =
+               WS-ACTUAL-COUNT + WS-REJECT-COUNT - WS-EXPECTED-COUNT
+
+           PERFORM 9100-WRITE-TOTALS-REPORT
+
+           CLOSE EXTRACT-FILE
+           CLOSE TOTALS-FILE.
+
+       9100-WRITE-TOTALS-REPORT.
+
+           MOVE WS-ACTUAL-COUNT        TO WS-DISPLAY-ACTUAL-COUNT
+           MOVE WS-REJECT-COUNT        TO WS-DISPLAY-REJECT-COUNT
+           MOVE WS-EXPECTED-COUNT      TO WS-DISPLAY-EXPECT-COUNT
+           MOVE WS-COUNT-VARIANCE      TO WS-DISPLAY-VARIANCE
+           MOVE WS-TOTAL-CIRCUMFERENCE TO WS-DISPLAY-TOTAL-CIRC
+           MOVE WS-TOTAL-AREA          TO WS-DISPLAY-TOTAL-AREA
+
+           MOVE SPACES TO TOTALS-REC
+           MOVE "CIRCLE-MATH BATCH CONTROL TOTALS" TO TOTALS-REC
+           WRITE TOTALS-REC
+
+           MOVE SPACES TO TOTALS-REC
+           STRING "EXPECTED RECORD COUNT: " DELIMITED BY SIZE
+                  WS-DISPLAY-EXPECT-COUNT   DELIMITED BY SIZE
+               INTO TOTALS-REC
+           END-STRING
+           WRITE TOTALS-REC
+
+           MOVE SPACES TO TOTALS-REC
+           STRING "ACTUAL   RECORD COUNT: " DELIMITED BY SIZE
+                  WS-DISPLAY-ACTUAL-COUNT   DELIMITED BY SIZE
+               INTO TOTALS-REC
+           END-STRING
+           WRITE TOTALS-REC
+
+           MOVE SPACES TO TOTALS-REC
+           STRING "REJECTED RECORD COUNT: " DELIMITED BY SIZE
+                  WS-DISPLAY-REJECT-COUNT   DELIMITED BY SIZE
+               INTO TOTALS-REC
+           END-STRING
+           WRITE TOTALS-REC
+
+           MOVE SPACES TO TOTALS-REC
+           STRING "RECORD COUNT VARIANCE: " DELIMITED BY SIZE
+                  WS-DISPLAY-VARIANCE       DELIMITED BY SIZE
+               INTO TOTALS-REC
+           END-STRING
+           WRITE TOTALS-REC
+
+           MOVE SPACES TO TOTALS-REC
+           STRING "TOTAL CIRCUMFERENCE:   " DELIMITED BY SIZE
+                  WS-DISPLAY-TOTAL-CIRC     DELIMITED BY SIZE
+               INTO TOTALS-REC
+           END-STRING
+           WRITE TOTALS-REC
+
+           MOVE SPACES TO TOTALS-REC
+           STRING "TOTAL AREA:            " DELIMITED BY SIZE
+                  WS-DISPLAY-TOTAL-AREA     DELIMITED BY SIZE
+               INTO TOTALS-REC
+           END-STRING
+           WRITE TOTALS-REC
+
+           IF WS-COUNT-VARIANCE NOT = ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM CIRCLE-TOTALS.
